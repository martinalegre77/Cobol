@@ -0,0 +1,100 @@
+      *
+      * Author: Martin Alegre
+      * Date: 09/08/26
+      * Purpose: Conversion unica de employee.dat de LINE SEQUENTIAL
+      *          al layout ORGANIZATION INDEXED que ahora esperan
+      *          sequential_access.cbl y employee_lookup.cbl. Se
+      *          corre una sola vez antes de poner en produccion esos
+      *          dos programas contra un employee.dat existente; una
+      *          vez migrado, employee.dat ya queda indexado y este
+      *          programa no hace falta correrlo de nuevo.
+      * Type: cbl
+      *
+      * Modification History:
+      *   09/08/26 MA - Version inicial.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-CONVERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFileSeq
+           ASSIGN TO "employee.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EmployeeFileIdx
+           ASSIGN TO "employee.dat.idx"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EmpSSNIdx
+           FILE STATUS IS WS-FileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+      *    Layout historico del employee.dat secuencial: no trae
+      *    EmpHireDate, que se agrego recien con el layout indexado.
+       FD EmployeeFileSeq.
+       01 EmployeeDetailsSeq.
+           88 EndOfEmployeeFileSeq  VALUE HIGH-VALUE.
+           02 EmpSSNSeq             PIC 9(9).
+           02 EmpNameSeq.
+               03 EmpSurnameSeq     PIC X(15).
+               03 EmpFornameSeq     PIC X(10).
+           02 EmpDateOfBirthSeq.
+               03 EmpYOBSeq         PIC 9(4).
+               03 EmpMOBSeq         PIC 9(2).
+               03 EmpDOBSeq         PIC 9(2).
+           02 EmpGenderSeq          PIC X.
+       FD EmployeeFileIdx.
+       01 EmployeeDetailsIdx.
+           02 EmpSSNIdx             PIC 9(9).
+           02 EmpNameIdx.
+               03 EmpSurnameIdx     PIC X(15).
+               03 EmpFornameIdx     PIC X(10).
+           02 EmpDateOfBirthIdx.
+               03 EmpYOBIdx         PIC 9(4).
+               03 EmpMOBIdx         PIC 9(2).
+               03 EmpDOBIdx         PIC 9(2).
+           02 EmpGenderIdx          PIC X.
+           02 EmpHireDateIdx.
+               03 EmpHireYOBIdx     PIC 9(4).
+               03 EmpHireMOBIdx     PIC 9(2).
+               03 EmpHireDOBIdx     PIC 9(2).
+       WORKING-STORAGE SECTION.
+       77 WS-FileStatus         PIC XX.
+       77 WS-CantConvertidos    PIC 9(6) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT EmployeeFileSeq
+           OPEN OUTPUT EmployeeFileIdx
+           READ EmployeeFileSeq
+               AT END SET EndOfEmployeeFileSeq TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfEmployeeFileSeq
+               PERFORM CONVERTIR-REGISTRO-PERFORM
+               READ EmployeeFileSeq
+                   AT END SET EndOfEmployeeFileSeq TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE EmployeeFileSeq
+           CLOSE EmployeeFileIdx
+           CALL "SYSTEM" USING "mv employee.dat.idx employee.dat"
+           DISPLAY "Legajos convertidos: " WS-CantConvertidos
+           STOP RUN.
+
+       CONVERTIR-REGISTRO-PERFORM.
+           MOVE EmpSSNSeq          TO EmpSSNIdx
+           MOVE EmpSurnameSeq      TO EmpSurnameIdx
+           MOVE EmpFornameSeq      TO EmpFornameIdx
+           MOVE EmpYOBSeq          TO EmpYOBIdx
+           MOVE EmpMOBSeq          TO EmpMOBIdx
+           MOVE EmpDOBSeq          TO EmpDOBIdx
+           MOVE EmpGenderSeq       TO EmpGenderIdx
+      *    Sin dato historico de ingreso: se deja en cero y se
+      *    completa a mano o desde RRHH luego de la migracion.
+           MOVE ZERO               TO EmpHireDateIdx
+           WRITE EmployeeDetailsIdx
+               INVALID KEY
+                   DISPLAY "SSN duplicado, se omite: " EmpSSNIdx
+               NOT INVALID KEY
+                   ADD 1 TO WS-CantConvertidos
+           END-WRITE.
+       END PROGRAM EMPLOYEE-CONVERT.
