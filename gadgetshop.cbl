@@ -2,14 +2,50 @@
       * Date: 04/09/24
       * Purpose: GadgetShop.Com
       * Type: cbl
+      *
+      * Modification History:
+      *   09/08/26 MA - StockFile ya no apunta a una ruta fija de un
+      *                 puesto de trabajo: se asigna al nombre logico
+      *                 GADGETSTK, que en GnuCOBOL toma el valor de la
+      *                 variable de entorno (o DD de JCL) del mismo
+      *                 nombre si esta definida, y si no existe usa
+      *                 GadgetStock.dat en el directorio de corrida.
+      *                 Asi Operaciones apunta al extracto del dia sin
+      *                 recompilar (ver nightly_report.sh para el batch).
+      *   09/08/26 MA - Se agrega el reporte de reposicion: articulos
+      *                 con QtyInStock por debajo de WS-UmbralReorder
+      *                 se listan aparte al final del valorizado.
+      *   09/08/26 MA - Se agrega GadgetCategory al layout y se
+      *                 acumula un subtotal por categoria, impreso
+      *                 antes del total general, para las revisiones
+      *                 de proveedores.
+      *   09/08/26 MA - Si la variable de entorno/DD GADGETTRX apunta
+      *                 a un archivo de transacciones (recibos R y
+      *                 ventas S por GadgetID), se aplica contra el
+      *                 stock master antes de emitir el valorizado.
+      *   09/08/26 MA - Se graba un registro de inicio/fin en
+      *                 auditlog.dat (layout comun AUDITREC.CPY,
+      *                 tambien usado por agenda.cbl,
+      *                 sequential_access.cbl y consulta_stock.cob).
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLASE-No-8-18.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StockFile
-           ASSIGN TO "F:\Documentos\Cobol\clase8\GadgetStock.dat"
+           ASSIGN TO DYNAMIC WS-StockFilePath
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StockFileNew
+           ASSIGN TO DYNAMIC WS-StockFilePathNew
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransactionFile
+           ASSIGN TO DYNAMIC WS-TransFilePath
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLog
+           ASSIGN TO "auditlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditStatus.
        DATA DIVISION.
        FILE SECTION.
        FD StockFile.
@@ -19,6 +55,24 @@
            02 GadgetName    PIC X(30).
            02 QtyInStock    PIC 9(4).
            02 Price         PIC 9(4)V99.
+           02 GadgetCategory PIC X(15).
+       FD StockFileNew.
+       01 GadgetDetailsNew.
+           02 NewGadgetID      PIC 9(6).
+           02 NewGadgetName    PIC X(30).
+           02 NewQtyInStock    PIC 9(4).
+           02 NewPrice         PIC 9(4)V99.
+           02 NewGadgetCategory PIC X(15).
+       FD TransactionFile.
+       01 TransDetails.
+           88 EndOfTransFile  VALUE HIGH-VALUE.
+           02 TranGadgetID  PIC 9(6).
+           02 TranType      PIC X.
+               88 TranRecibo VALUE "R".
+               88 TranVenta  VALUE "S".
+           02 TranQty       PIC 9(4).
+       FD AuditLog.
+           COPY "auditrec.cpy".
        WORKING-STORAGE SECTION.
        77 WS-Nombre         PIC X(30) VALUE "Nombre".
        77 WS-Preciototal    PIC X(22) VALUE "Precio Total" JUST RIGHT.
@@ -28,8 +82,178 @@
        77 WS-NumFormat      PIC Z,ZZZ,ZZZ,ZZ9.99.
        77 WS-NumFinal       PIC X(16).
        77 WS-LINE           PIC X(55) VALUES ALL "-".
+       77 WS-StockFilePath  PIC X(200).
+       77 WS-UmbralReorder  PIC 9(4) VALUE 10.
+       77 WS-CantReorder    PIC 9(4) VALUE ZERO.
+       01 TABLA-REORDER.
+           05 REORDER-ITEM OCCURS 500 TIMES.
+               10 RO-GadgetID    PIC 9(6).
+               10 RO-GadgetName  PIC X(30).
+               10 RO-Qty         PIC 9(4).
+       77 WS-Sub             PIC 9(4).
+       77 WS-CantCategorias  PIC 9(3) VALUE ZERO.
+       77 WS-SubCat          PIC 9(3).
+       77 WS-CatEncontrada   PIC X VALUE "N".
+       01 TABLA-CATEGORIAS.
+           05 CAT-ITEM OCCURS 50 TIMES.
+               10 CAT-Nombre     PIC X(15).
+               10 CAT-Total      PIC 9(10)V99.
+       77 WS-StockFilePathNew PIC X(204).
+       77 WS-TransFilePath    PIC X(200).
+       77 WS-CantTrans        PIC 9(4) VALUE ZERO.
+       77 WS-SubTrans         PIC 9(4).
+       77 WS-TranEncontrada   PIC X VALUE "N".
+       77 WS-Comando          PIC X(410).
+       01 TABLA-TRANSACCIONES.
+           05 TRAN-ITEM OCCURS 1000 TIMES.
+               10 TR-GadgetID    PIC 9(6).
+               10 TR-NetQty      PIC S9(5).
+       77 WS-CantGadgets      PIC 9(6) VALUE ZERO.
+       77 WS-AuditStatus      PIC XX.
        PROCEDURE DIVISION.
        Main.
+      *    Resuelve el nombre del stock del dia: primero un parametro
+      *    de corrida, luego la variable de entorno/DD GADGETSTK, y
+      *    si ninguno esta presente el nombre por defecto.
+           MOVE SPACES TO WS-StockFilePath
+           ACCEPT WS-StockFilePath FROM COMMAND-LINE
+           IF WS-StockFilePath = SPACES
+               ACCEPT WS-StockFilePath FROM ENVIRONMENT "GADGETSTK"
+           END-IF
+           IF WS-StockFilePath = SPACES
+               MOVE "GadgetStock.dat" TO WS-StockFilePath
+           END-IF
+           MOVE SPACES TO WS-StockFilePathNew
+           STRING FUNCTION TRIM(WS-StockFilePath) DELIMITED BY SIZE
+                  ".new"                          DELIMITED BY SIZE
+                  INTO WS-StockFilePathNew
+      *    El registro de inicio se graba antes de tocar el master,
+      *    para que quede rastro aun si ACTUALIZAR-STOCK-PERFORM
+      *    (que reescribe stock.dat via mv) falla a mitad de camino.
+           PERFORM AUDITLOG-INICIO-PERFORM
+      *    Si hay un archivo de transacciones del dia (GADGETTRX),
+      *    se aplica contra el master antes de armar el reporte.
+           MOVE SPACES TO WS-TransFilePath
+           ACCEPT WS-TransFilePath FROM ENVIRONMENT "GADGETTRX"
+           IF WS-TransFilePath NOT = SPACES
+               PERFORM ACTUALIZAR-STOCK-PERFORM
+           END-IF
+           PERFORM VALORIZADO-PERFORM
+           PERFORM REORDER-PERFORM
+           PERFORM AUDITLOG-FIN-PERFORM
+           STOP RUN.
+
+       AUDITLOG-INICIO-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "GADGETSHOP" TO AR-Programa
+           SET AR-Inicio TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE ZERO TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       AUDITLOG-FIN-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "GADGETSHOP" TO AR-Programa
+           SET AR-Fin TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE WS-CantGadgets TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       ACTUALIZAR-STOCK-PERFORM.
+      *    Primer pasada: acumula el neto de la jornada por GadgetID
+      *    (recibos suman, ventas restan).
+           OPEN INPUT TransactionFile
+           READ TransactionFile
+               AT END SET EndOfTransFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfTransFile
+               PERFORM ACUMULAR-TRANSACCION-PERFORM
+               READ TransactionFile
+                   AT END SET EndOfTransFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+      *    Segunda pasada: aplica el neto contra el master y escribe
+      *    un master nuevo, que reemplaza al original.
+           OPEN INPUT StockFile
+           OPEN OUTPUT StockFileNew
+           READ StockFile
+               AT END SET EndOfStockFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStockFile
+               MOVE GadgetID       TO NewGadgetID
+               MOVE GadgetName     TO NewGadgetName
+               MOVE GadgetCategory TO NewGadgetCategory
+               MOVE QtyInStock     TO NewQtyInStock
+               MOVE Price          TO NewPrice
+               PERFORM APLICAR-TRANSACCION-PERFORM
+               WRITE GadgetDetailsNew
+               READ StockFile
+                   AT END SET EndOfStockFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE StockFile
+           CLOSE StockFileNew
+           MOVE SPACES TO WS-Comando
+           STRING "mv " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-StockFilePathNew) DELIMITED BY SIZE
+                  '" "' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-StockFilePath) DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  INTO WS-Comando
+           CALL "SYSTEM" USING WS-Comando.
+
+       ACUMULAR-TRANSACCION-PERFORM.
+           MOVE "N" TO WS-TranEncontrada
+           PERFORM VARYING WS-SubTrans FROM 1 BY 1
+               UNTIL WS-SubTrans > WS-CantTrans
+               IF TR-GadgetID(WS-SubTrans) = TranGadgetID
+                   MOVE "S" TO WS-TranEncontrada
+                   IF TranRecibo
+                       ADD TranQty TO TR-NetQty(WS-SubTrans)
+                   ELSE
+                       SUBTRACT TranQty FROM TR-NetQty(WS-SubTrans)
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-TranEncontrada = "N" AND WS-CantTrans < 1000
+               ADD 1 TO WS-CantTrans
+               MOVE TranGadgetID TO TR-GadgetID(WS-CantTrans)
+               IF TranRecibo
+                   MOVE TranQty TO TR-NetQty(WS-CantTrans)
+               ELSE
+                   COMPUTE TR-NetQty(WS-CantTrans) = 0 - TranQty
+               END-IF
+           END-IF.
+
+       APLICAR-TRANSACCION-PERFORM.
+           PERFORM VARYING WS-SubTrans FROM 1 BY 1
+               UNTIL WS-SubTrans > WS-CantTrans
+               IF TR-GadgetID(WS-SubTrans) = GadgetID
+                   IF TR-NetQty(WS-SubTrans) < 0
+                       AND (0 - TR-NetQty(WS-SubTrans)) > QtyInStock
+                       MOVE ZERO TO NewQtyInStock
+                   ELSE
+                       COMPUTE NewQtyInStock =
+                           QtyInStock + TR-NetQty(WS-SubTrans)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALORIZADO-PERFORM.
            OPEN INPUT StockFile
            READ StockFile
                AT END SET EndOfStockFile TO TRUE
@@ -37,6 +261,7 @@
            DISPLAY WS-Nombre " | " WS-Preciototal
            DISPLAY WS-LINE
            PERFORM UNTIL EndOfStockFile
+               ADD 1 TO WS-CantGadgets
                MULTIPLY QtyInStock BY Price GIVING WS-GadgetTotal
                ADD WS-GadgetTotal  TO WS-TotalTotal
                MOVE WS-GadgetTotal TO WS-NumFormat
@@ -45,17 +270,70 @@
                    INSPECT WS-NumFinal CONVERTING "," TO "."
                    INSPECT WS-NumFinal CONVERTING "*" TO ","
                DISPLAY GadgetName " |     $ " WS-NumFinal
+               IF QtyInStock < WS-UmbralReorder
+                   AND WS-CantReorder < 500
+                   ADD 1 TO WS-CantReorder
+                   MOVE GadgetID   TO RO-GadgetID(WS-CantReorder)
+                   MOVE GadgetName TO RO-GadgetName(WS-CantReorder)
+                   MOVE QtyInStock TO RO-Qty(WS-CantReorder)
+               END-IF
+               PERFORM ACUMULAR-CATEGORIA-PERFORM
                READ StockFile
                    AT END SET EndOfStockFile TO TRUE
                END-READ
            END-PERFORM
            CLOSE StockFile
+               PERFORM CATEGORIA-REPORT-PERFORM
                DISPLAY WS-LINE
                MOVE WS-TotalTotal TO WS-NumFormat
                MOVE WS-NumFormat   TO WS-NumFinal
                    INSPECT WS-NumFinal CONVERTING "." TO "*"
                    INSPECT WS-NumFinal CONVERTING "," TO "."
                    INSPECT WS-NumFinal CONVERTING "*" TO ","
-               DISPLAY WS-StockTotal " |     $ " WS-NumFinal
-           STOP RUN.
+               DISPLAY WS-StockTotal " |     $ " WS-NumFinal.
+
+       ACUMULAR-CATEGORIA-PERFORM.
+           MOVE "N" TO WS-CatEncontrada
+           PERFORM VARYING WS-SubCat FROM 1 BY 1
+               UNTIL WS-SubCat > WS-CantCategorias
+               IF CAT-Nombre(WS-SubCat) = GadgetCategory
+                   ADD WS-GadgetTotal TO CAT-Total(WS-SubCat)
+                   MOVE "S" TO WS-CatEncontrada
+               END-IF
+           END-PERFORM
+           IF WS-CatEncontrada = "N" AND WS-CantCategorias < 50
+               ADD 1 TO WS-CantCategorias
+               MOVE GadgetCategory TO CAT-Nombre(WS-CantCategorias)
+               MOVE WS-GadgetTotal TO CAT-Total(WS-CantCategorias)
+           END-IF.
+
+       CATEGORIA-REPORT-PERFORM.
+           DISPLAY " "
+           DISPLAY "SUBTOTALES POR CATEGORIA"
+           DISPLAY WS-LINE
+           PERFORM VARYING WS-SubCat FROM 1 BY 1
+               UNTIL WS-SubCat > WS-CantCategorias
+               MOVE CAT-Total(WS-SubCat) TO WS-NumFormat
+               MOVE WS-NumFormat         TO WS-NumFinal
+               INSPECT WS-NumFinal CONVERTING "." TO "*"
+               INSPECT WS-NumFinal CONVERTING "," TO "."
+               INSPECT WS-NumFinal CONVERTING "*" TO ","
+               DISPLAY CAT-Nombre(WS-SubCat) " |     $ " WS-NumFinal
+           END-PERFORM.
+
+       REORDER-PERFORM.
+           DISPLAY " "
+           DISPLAY "ARTICULOS A REPONER (Stock menor a "
+               WS-UmbralReorder ")"
+           DISPLAY WS-LINE
+           IF WS-CantReorder = ZERO
+               DISPLAY "No hay articulos por debajo del umbral"
+           ELSE
+               PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-CantReorder
+                   DISPLAY RO-GadgetID(WS-Sub) " | "
+                           RO-GadgetName(WS-Sub) " | Stock: "
+                           RO-Qty(WS-Sub)
+               END-PERFORM
+           END-IF.
        END PROGRAM CLASE-No-8-18.
