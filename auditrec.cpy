@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Layout comun del registro de auditoria (AUDITLOG) que graban
+      *  agenda.cbl, gadgetshop.cbl, sequential_access.cbl y
+      *  consulta_stock.cob al iniciar y finalizar cada corrida.
+      *****************************************************************
+       01 AuditRecord.
+           03 AR-Programa        PIC X(15).
+           03 AR-Evento          PIC X(10).
+               88 AR-Inicio       VALUE "INICIO".
+               88 AR-Fin          VALUE "FIN".
+           03 AR-Fecha            PIC 9(8).
+           03 AR-Hora             PIC 9(6).
+           03 AR-CantRegistros    PIC 9(8).
