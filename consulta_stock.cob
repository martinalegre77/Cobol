@@ -1,6 +1,24 @@
+      *
+      * Modification History:
+      *   09/08/26 MA - Se agregan las opciones Modificar y Eliminar
+      *                 al menu principal, con el mismo esquema de
+      *                 archivo temporal + mv que usa agendaDatos.dat.
+      *   09/08/26 MA - Registro rechaza altas con ArtCodigo duplicado.
+      *   09/08/26 MA - Se agrega ArtPuntoReorden al layout y la
+      *                 columna "Alerta" (REPONER) en la consulta.
+      *   09/08/26 MA - La consulta admite ordenar por codigo,
+      *                 descripcion o precio total.
+      *   09/08/26 MA - La consulta valorizada tambien se graba en
+      *                 stockReporte.txt ademas de mostrarse en pantalla.
+      *   09/08/26 MA - Se discrimina el IVA sobre el total general.
+      *   09/08/26 MA - Se graba un registro de inicio/fin en
+      *                 auditlog.dat (layout comun AUDITREC.CPY,
+      *                 tambien usado por agenda.cbl, gadgetshop.cbl
+      *                 y sequential_access.cbl).
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Parcial2.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
@@ -10,7 +28,17 @@
          SELECT stock
          ASSIGN TO "stock.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+         SELECT stockTemp
+         ASSIGN TO "stock.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT stockReporte
+         ASSIGN TO "stockReporte.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT AuditLog
+         ASSIGN TO "auditlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD stock.
@@ -20,28 +48,94 @@
            03 ArtDescrip        PIC X(30).
            03 ArtCantidad       PIC 9(6).
            03 ArtPrecio         PIC 9(3)V99.
+           03 ArtPuntoReorden   PIC 9(6).
+       FD stockTemp.
+       01 archArticulosTemp.
+           03 ArtCodigoTemp      PIC 9(4).
+           03 ArtDescripTemp     PIC X(30).
+           03 ArtCantidadTemp    PIC 9(6).
+           03 ArtPrecioTemp      PIC 9(3)V99.
+           03 ArtPuntoReordenTemp PIC 9(6).
+       FD stockReporte.
+       01 RptLine                PIC X(100).
+       FD AuditLog.
+           COPY "auditrec.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-AuditStatus        PIC XX.
+       01 WS-AuditIniciado      PIC X VALUE "N".
+           88 AuditIniciado     VALUE "S".
        01 tarea PIC X.
            88 registro          VALUE "1".
            88 consulta          VALUE "2".
-           88 salir             VALUE "3".
+           88 modificar         VALUE "3".
+           88 eliminar          VALUE "4".
+           88 salir             VALUE "5".
        01 WS-articulos.
            03 WS-ArtCodigo      PIC 9(4).
            03 WS-ArtDescrip     PIC X(30).
            03 WS-ArtCantidad    PIC 9(6).
            03 WS-ArtPrecio      PIC 9(3)V99.
+           03 WS-ArtPuntoReorden PIC 9(6).
        01 continuar             PIC X.
+       01 WS-BuscarCodigo       PIC 9(4).
+       01 WS-Encontrado         PIC X VALUE "N".
+           88 Encontrado        VALUE "S".
        77 WS-precioTotal        PIC 9(9)V99.
        77 WS-totalGrl           PIC 9(10)V99 VALUE ZEROS.
        77 WS-linea              PIC 9(3) VALUE 10.
+       77 WS-IVA-Tasa           PIC 9V99 VALUE 0,21.
+       77 WS-IVA-Importe        PIC 9(10)V99 VALUE ZEROS.
+       77 WS-totalConIVA        PIC 9(10)V99 VALUE ZEROS.
+       01 WS-Repone              PIC X(20).
+       01 WS-CriterioOrden      PIC X.
+           88 ORDEN-POR-CODIGO      VALUE "1".
+           88 ORDEN-POR-DESCRIPCION VALUE "2".
+           88 ORDEN-POR-VALOR       VALUE "3".
+       77 WS-ModoBatch           PIC X(10).
+       77 WS-CantArticulos      PIC 9(4) VALUE ZERO.
+       01 TABLA-ARTICULOS.
+           05 TA-ENTRY OCCURS 5000 INDEXED BY WS-IdxArt WS-IdxArt2.
+               10 TA-Codigo        PIC 9(4).
+               10 TA-Descrip       PIC X(30).
+               10 TA-Cantidad      PIC 9(6).
+               10 TA-Precio        PIC 9(3)V99.
+               10 TA-PuntoReorden  PIC 9(6).
+               10 TA-PrecioTotal   PIC 9(9)V99.
+       01 WS-TmpArticulo.
+           05 TT-Codigo            PIC 9(4).
+           05 TT-Descrip           PIC X(30).
+           05 TT-Cantidad          PIC 9(6).
+           05 TT-Precio            PIC 9(3)V99.
+           05 TT-PuntoReorden      PIC 9(6).
+           05 TT-PrecioTotal       PIC 9(9)V99.
        01 Format-articulos.
            03 FT-ArtCantidad    PIC ZZZ.ZZ9.
            03 FT-ArtPrecio      PIC ZZ9,99.
            03 FT-precioTotal    PIC ZZ.ZZZ.ZZ9,99.
            03 FT-totalGrl       PIC Z.ZZZ.ZZZ.ZZ9,99.
+           03 FT-IVA-Importe    PIC Z.ZZZ.ZZZ.ZZ9,99.
+           03 FT-totalConIVA    PIC Z.ZZZ.ZZZ.ZZ9,99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *    STOCK_BATCH deja correr la consulta valorizada sin menu,
+      *    para llamadas desde un job nocturno donde no hay una
+      *    terminal para posicionar el cursor de los ACCEPT del menu.
+           ACCEPT WS-ModoBatch FROM ENVIRONMENT "STOCK_BATCH"
+           IF WS-ModoBatch NOT = SPACES
+               IF NOT AuditIniciado
+                   PERFORM AUDITLOG-INICIO-PERFORM
+                   SET AuditIniciado TO TRUE
+               END-IF
+               SET ORDEN-POR-VALOR TO TRUE
+               PERFORM CONSULTA-BATCH-PERFORM
+               PERFORM AUDITLOG-FIN-PERFORM
+               STOP RUN
+           END-IF
+           IF NOT AuditIniciado
+               PERFORM AUDITLOG-INICIO-PERFORM
+               SET AuditIniciado TO TRUE
+           END-IF
            CALL "SYSTEM" USING "cls"
            DISPLAY "Ingrese el numero de la tarea a realizar:"
                LINE 2 
@@ -49,18 +143,26 @@
            DISPLAY "1 - Registrar Nuevo Articulo" 
                LINE 4 
                POSITION 10
-           DISPLAY "2 - Consulta Valorizada de Mercaderia" 
-               LINE 6 
+           DISPLAY "2 - Consulta Valorizada de Mercaderia"
+               LINE 6
                POSITION 10
-           DISPLAY "3 - Salir del Sistema." 
-           LINE 8 
+           DISPLAY "3 - Modificar Articulo"
+               LINE 7
+               POSITION 10
+           DISPLAY "4 - Eliminar Articulo"
+               LINE 8
+               POSITION 10
+           DISPLAY "5 - Salir del Sistema."
+           LINE 9
            POSITION 10
-           ACCEPT tarea 
-               LINE 10 
+           ACCEPT tarea
+               LINE 10
                POSITION 10.
            EVALUATE TRUE
                WHEN registro PERFORM REGISTRO-PERFORM
                WHEN consulta PERFORM CONSULTA-PERFORM
+               WHEN modificar PERFORM MODIFICAR-PERFORM
+               WHEN eliminar PERFORM ELIMINAR-PERFORM
                WHEN salir PERFORM SALIR-PERFORM
                WHEN OTHER
                    DISPLAY "Ingreso incorrecto"
@@ -84,56 +186,267 @@
            DISPLAY "Cantidad: "           LINE 11 POSITION 10
            ACCEPT WS-ArtCantidad          LINE 11 POSITION 30 
            DISPLAY "Precio Unitario: $ "  LINE 13 POSITION 10
-           ACCEPT WS-ArtPrecio            LINE 13 POSITION 30 
-           OPEN EXTEND stock
-               MOVE WS-articulos to archArticulos
-               WRITE archArticulos
+           ACCEPT WS-ArtPrecio            LINE 13 POSITION 30
+           DISPLAY "Punto de Reposicion: " LINE 15 POSITION 10
+           ACCEPT WS-ArtPuntoReorden      LINE 15 POSITION 30
+           MOVE "N" TO WS-Encontrado
+           OPEN INPUT stock
+           READ stock
+               AT END SET EndOfArchFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfArchFile
+               IF ArtCodigo = WS-ArtCodigo
+                   SET Encontrado TO TRUE
+               END-IF
+               READ stock
+                   AT END SET EndOfArchFile TO TRUE
+               END-READ
+           END-PERFORM
            CLOSE stock
-           DISPLAY "INGRESO DE MERCADERIA EXITOSO"
-           DISPLAY " "
+           IF Encontrado
+               DISPLAY "YA EXISTE UN ARTICULO CON ESE CODIGO"
+               DISPLAY " "
+           ELSE
+               OPEN EXTEND stock
+                   MOVE WS-articulos to archArticulos
+                   WRITE archArticulos
+               CLOSE stock
+               DISPLAY "INGRESO DE MERCADERIA EXITOSO"
+               DISPLAY " "
+           END-IF
            DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
            ACCEPT continuar
            PERFORM MAIN-PROCEDURE.
 
-       CONSULTA-PERFORM.
-           PERFORM PANTALLA-PERFORM
+       MODIFICAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "MODIFICAR ARTICULO" LINE 2 POSITION 10
+           DISPLAY "Codigo a modificar: " LINE 4 POSITION 5
+           ACCEPT WS-BuscarCodigo LINE 4 POSITION 30
+           MOVE "N" TO WS-Encontrado
            OPEN INPUT stock
-               MOVE 10 TO WS-linea
-               PERFORM UNTIL EndOfArchFile 
-                   READ stock
-                       AT END SET EndOfArchFile TO TRUE 
-                       NOT AT END 
-                           PERFORM DETAILS-PERFORM
-                   END-READ 
-               END-PERFORM 
+           OPEN OUTPUT stockTemp
+           READ stock
+               AT END SET EndOfArchFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfArchFile
+               IF ArtCodigo = WS-BuscarCodigo
+                   SET Encontrado TO TRUE
+                   PERFORM CAPTURAR-DATOS-ART-PERFORM
+               END-IF
+               WRITE archArticulosTemp FROM archArticulos
+               READ stock
+                   AT END SET EndOfArchFile TO TRUE
+               END-READ
+           END-PERFORM
            CLOSE stock
+           CLOSE stockTemp
+           IF Encontrado
+               CALL "SYSTEM" USING "mv stock.tmp stock.dat"
+               DISPLAY "ARTICULO MODIFICADO" LINE 19 POSITION 5
+           ELSE
+               CALL "SYSTEM" USING "rm -f stock.tmp"
+               DISPLAY "NO SE ENCONTRO EL ARTICULO" LINE 19 POSITION 5
+           END-IF
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE 20 POSITION 5
+           ACCEPT continuar LINE 21 POSITION 5
+           PERFORM MAIN-PROCEDURE.
+
+       CAPTURAR-DATOS-ART-PERFORM.
+           DISPLAY "Nuevos datos del articulo" LINE 7 POSITION 5
+           DISPLAY "Descripcion: "        LINE 8  POSITION 5
+           ACCEPT ArtDescrip              LINE 8  POSITION 30
+           DISPLAY "Cantidad: "           LINE 9  POSITION 5
+           ACCEPT ArtCantidad             LINE 9  POSITION 30
+           DISPLAY "Precio Unitario: $ "  LINE 10 POSITION 5
+           ACCEPT ArtPrecio               LINE 10 POSITION 30
+           DISPLAY "Punto de Reposicion: " LINE 11 POSITION 5
+           ACCEPT ArtPuntoReorden         LINE 11 POSITION 30.
+
+       ELIMINAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "ELIMINAR ARTICULO" LINE 2 POSITION 10
+           DISPLAY "Codigo a eliminar: " LINE 4 POSITION 5
+           ACCEPT WS-BuscarCodigo LINE 4 POSITION 30
+           MOVE "N" TO WS-Encontrado
+           OPEN INPUT stock
+           OPEN OUTPUT stockTemp
+           READ stock
+               AT END SET EndOfArchFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfArchFile
+               IF ArtCodigo = WS-BuscarCodigo
+                   SET Encontrado TO TRUE
+               ELSE
+                   WRITE archArticulosTemp FROM archArticulos
+               END-IF
+               READ stock
+                   AT END SET EndOfArchFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE stock
+           CLOSE stockTemp
+           IF Encontrado
+               CALL "SYSTEM" USING "mv stock.tmp stock.dat"
+               DISPLAY "ARTICULO ELIMINADO" LINE 19 POSITION 5
+           ELSE
+               CALL "SYSTEM" USING "rm -f stock.tmp"
+               DISPLAY "NO SE ENCONTRO EL ARTICULO" LINE 19 POSITION 5
+           END-IF
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE 20 POSITION 5
+           ACCEPT continuar LINE 21 POSITION 5
+           PERFORM MAIN-PROCEDURE.
+
+       CONSULTA-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "Ordenar por: 1-Codigo 2-Descripcion 3-Vr.Total"
+               LINE 2 POSITION 10
+           ACCEPT WS-CriterioOrden LINE 3 POSITION 10
+           IF NOT ORDEN-POR-DESCRIPCION AND NOT ORDEN-POR-VALOR
+               SET ORDEN-POR-CODIGO TO TRUE
+           END-IF
+           PERFORM CONSULTA-BATCH-PERFORM
+           ADD 5 TO WS-linea.
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE WS-linea
+               POSITION 5
+           ACCEPT continuar
+               LINE WS-linea
+               POSITION 40
+           PERFORM MAIN-PROCEDURE.
+
+      *    Nucleo de la consulta valorizada sin ningun ACCEPT de
+      *    pantalla, para que MAIN-PROCEDURE lo pueda invocar tanto
+      *    desde el menu interactivo (CONSULTA-PERFORM) como desde
+      *    el modo STOCK_BATCH.
+       CONSULTA-BATCH-PERFORM.
+           PERFORM CARGAR-TABLA-PERFORM
+           PERFORM ORDENAR-TABLA-PERFORM
+           PERFORM PANTALLA-PERFORM
+           OPEN OUTPUT stockReporte
+           MOVE "CONSULTA VALORIZADA DE MERCADERIA" TO RptLine
+           WRITE RptLine
+           MOVE SPACES TO RptLine
+           WRITE RptLine
+           MOVE 10 TO WS-linea
+           PERFORM VARYING WS-IdxArt FROM 1 BY 1
+                   UNTIL WS-IdxArt > WS-CantArticulos
+               PERFORM DETAILS-PERFORM
+           END-PERFORM
            ADD 1 TO WS-linea.
            DISPLAY "TOTAL GENERAL"     LINE WS-linea POSITION 47
            MOVE WS-totalGrl TO FT-totalGrl
            DISPLAY "$ "                LINE WS-linea POSITION 61
            DISPLAY FT-totalGrl         LINE WS-linea POSITION 63
-           ADD 5 TO WS-linea.
-           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR" 
-               LINE WS-linea 
-               POSITION 5
-           ACCEPT continuar 
-               LINE WS-linea 
-               POSITION 40
-           PERFORM MAIN-PROCEDURE.
+           COMPUTE WS-IVA-Importe = WS-totalGrl * WS-IVA-Tasa
+           COMPUTE WS-totalConIVA = WS-totalGrl + WS-IVA-Importe
+           MOVE WS-IVA-Importe TO FT-IVA-Importe
+           MOVE WS-totalConIVA TO FT-totalConIVA
+           ADD 1 TO WS-linea
+           DISPLAY "IVA (21%)"         LINE WS-linea POSITION 47
+           DISPLAY "$ "                LINE WS-linea POSITION 61
+           DISPLAY FT-IVA-Importe      LINE WS-linea POSITION 63
+           ADD 1 TO WS-linea
+           DISPLAY "TOTAL C/IVA"       LINE WS-linea POSITION 47
+           DISPLAY "$ "                LINE WS-linea POSITION 61
+           DISPLAY FT-totalConIVA      LINE WS-linea POSITION 63
+           MOVE SPACES TO RptLine
+           STRING "Total general....: $ " FT-totalGrl
+               DELIMITED BY SIZE INTO RptLine
+           WRITE RptLine
+           MOVE SPACES TO RptLine
+           STRING "IVA (21%)........: $ " FT-IVA-Importe
+               DELIMITED BY SIZE INTO RptLine
+           WRITE RptLine
+           MOVE SPACES TO RptLine
+           STRING "Total con IVA....: $ " FT-totalConIVA
+               DELIMITED BY SIZE INTO RptLine
+           WRITE RptLine
+           CLOSE stockReporte.
+
+       CARGAR-TABLA-PERFORM.
+           MOVE ZERO TO WS-CantArticulos
+           MOVE ZERO TO WS-totalGrl
+           OPEN INPUT stock
+           READ stock
+               AT END SET EndOfArchFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfArchFile
+               IF WS-CantArticulos < 5000
+                   ADD 1 TO WS-CantArticulos
+                   MOVE ArtCodigo TO TA-Codigo (WS-CantArticulos)
+                   MOVE ArtDescrip TO TA-Descrip (WS-CantArticulos)
+                   MOVE ArtCantidad TO TA-Cantidad (WS-CantArticulos)
+                   MOVE ArtPrecio TO TA-Precio (WS-CantArticulos)
+                   MOVE ArtPuntoReorden
+                       TO TA-PuntoReorden (WS-CantArticulos)
+                   COMPUTE TA-PrecioTotal (WS-CantArticulos) =
+                       ArtCantidad * ArtPrecio
+                   ADD TA-PrecioTotal (WS-CantArticulos)
+                       TO WS-totalGrl
+               END-IF
+               READ stock
+                   AT END SET EndOfArchFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE stock.
+
+       ORDENAR-TABLA-PERFORM.
+           PERFORM VARYING WS-IdxArt FROM 1 BY 1
+                   UNTIL WS-IdxArt >= WS-CantArticulos
+               PERFORM VARYING WS-IdxArt2 FROM WS-IdxArt BY 1
+                       UNTIL WS-IdxArt2 > WS-CantArticulos
+                   PERFORM EVALUAR-ORDEN-PERFORM
+               END-PERFORM
+           END-PERFORM.
 
-       DETAILS-PERFORM.  
-           DISPLAY ArtCodigo           LINE WS-linea POSITION 3
-           DISPLAY ArtDescrip          LINE WS-linea POSITION 11
-           MOVE ArtCantidad TO FT-ArtCantidad
+       EVALUAR-ORDEN-PERFORM.
+           MOVE "N" TO WS-Encontrado
+           EVALUATE TRUE
+               WHEN ORDEN-POR-DESCRIPCION
+                   IF TA-Descrip (WS-IdxArt2) < TA-Descrip (WS-IdxArt)
+                       SET Encontrado TO TRUE
+                   END-IF
+               WHEN ORDEN-POR-VALOR
+                   IF TA-PrecioTotal (WS-IdxArt2) >
+                       TA-PrecioTotal (WS-IdxArt)
+                       SET Encontrado TO TRUE
+                   END-IF
+               WHEN OTHER
+                   IF TA-Codigo (WS-IdxArt2) < TA-Codigo (WS-IdxArt)
+                       SET Encontrado TO TRUE
+                   END-IF
+           END-EVALUATE
+           IF Encontrado
+               MOVE TA-ENTRY (WS-IdxArt) TO WS-TmpArticulo
+               MOVE TA-ENTRY (WS-IdxArt2) TO TA-ENTRY (WS-IdxArt)
+               MOVE WS-TmpArticulo TO TA-ENTRY (WS-IdxArt2)
+           END-IF.
+
+       DETAILS-PERFORM.
+           DISPLAY TA-Codigo (WS-IdxArt)  LINE WS-linea POSITION 3
+           DISPLAY TA-Descrip (WS-IdxArt) LINE WS-linea POSITION 11
+           MOVE TA-Cantidad (WS-IdxArt) TO FT-ArtCantidad
            DISPLAY FT-ArtCantidad      LINE WS-linea POSITION 42
-           MOVE ArtPrecio TO FT-ArtPrecio
+           MOVE TA-Precio (WS-IdxArt) TO FT-ArtPrecio
            DISPLAY "$ "                LINE WS-linea POSITION 52
            DISPLAY FT-ArtPrecio        LINE WS-linea POSITION 54
-           COMPUTE WS-precioTotal = ArtCantidad * ArtPrecio
-           MOVE WS-precioTotal TO FT-precioTotal
+           MOVE TA-PrecioTotal (WS-IdxArt) TO FT-precioTotal
            DISPLAY "$ "                LINE WS-linea POSITION 64
            DISPLAY FT-precioTotal      LINE WS-linea POSITION 66
-           COMPUTE WS-totalGrl = WS-totalGrl + WS-precioTotal
+           IF TA-Cantidad (WS-IdxArt) <= TA-PuntoReorden (WS-IdxArt)
+               MOVE "REPONER" TO WS-Repone
+           ELSE
+               MOVE SPACES TO WS-Repone
+           END-IF
+           DISPLAY WS-Repone           LINE WS-linea POSITION 80
+           STRING TA-Codigo (WS-IdxArt) " " TA-Descrip (WS-IdxArt)
+               " " FT-ArtCantidad " $" FT-ArtPrecio
+               " $" FT-precioTotal " " WS-Repone
+               DELIMITED BY SIZE INTO RptLine
+           WRITE RptLine
            ADD 1 TO WS-linea.
 
        PANTALLA-PERFORM.
@@ -144,9 +457,43 @@
            DISPLAY "Descripcion"      LINE 8 POSITION 11
            DISPLAY "Cantidad"         LINE 8 POSITION 42
            DISPLAY "Precio Un."       LINE 8 POSITION 52
-           DISPLAY "Precio Total"     LINE 8 POSITION 64.
+           DISPLAY "Precio Total"     LINE 8 POSITION 64
+           DISPLAY "Alerta"           LINE 8 POSITION 80.
 
        SALIR-PERFORM.
+           PERFORM AUDITLOG-FIN-PERFORM
            CALL "SYSTEM" USING "cls"
            STOP RUN.
+
+       AUDITLOG-INICIO-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "STOCK" TO AR-Programa
+           SET AR-Inicio TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE ZERO TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       AUDITLOG-FIN-PERFORM.
+      *    Recuenta stock.dat al cierre para que el registro de FIN
+      *    refleje cuantos articulos hay realmente, sin depender de
+      *    si el usuario paso por la Consulta en esta sesion.
+           PERFORM CARGAR-TABLA-PERFORM
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "STOCK" TO AR-Programa
+           SET AR-Fin TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE WS-CantArticulos TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
            END PROGRAM Parcial2.
