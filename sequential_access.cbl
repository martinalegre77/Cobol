@@ -3,6 +3,29 @@
       * Date: 02/09/24
       * Purpose: Archivos secuenciales
       * Type: cbl
+      *
+      * Modification History:
+      *   09/08/26 MA - Se calcula la edad a partir de EmpDateOfBirth
+      *                 y se marca a los empleados en edad de
+      *                 jubilarse (WS-EdadJubilacion), para no tener
+      *                 que sacar la cuenta a mano sobre el listado.
+      *   09/08/26 MA - Se agrega un resumen de dotacion por genero
+      *                 al final del listado, como el total general
+      *                 que imprime gadgetshop.cbl tras su detalle.
+      *   09/08/26 MA - EmployeeFile pasa de LINE SEQUENTIAL a
+      *                 INDEXED por EmpSSN (ACCESS SEQUENTIAL sigue
+      *                 leyendo todo el legajo en orden de legajo
+      *                 para este listado); ver employee_lookup.cbl
+      *                 para la consulta puntual por EmpSSN.
+      *   09/08/26 MA - Se agrega EmpHireDate al layout; el listado
+      *                 calcula la antiguedad y, al igual que con los
+      *                 cumpleanos en agenda.cbl, se informan al final
+      *                 los aniversarios laborales de los proximos
+      *                 30 dias.
+      *   09/08/26 MA - Se graba un registro de inicio/fin en
+      *                 auditlog.dat (layout comun AUDITREC.CPY,
+      *                 tambien usado por agenda.cbl, gadgetshop.cbl
+      *                 y consulta_stock.cob).
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLASE-No-7-01.
@@ -10,7 +33,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EmployeeFile ASSIGN TO "employee.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS EmpSSN.
+           SELECT AuditLog
+           ASSIGN TO "auditlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditStatus.
        DATA DIVISION.
        FILE SECTION.
        FD EmployeeFile.
@@ -25,9 +54,59 @@
                  03 EmpMOB       PIC 9(2).
                  03 EmpDOB       PIC 9(2).
              02 EmpGender        PIC X.
+             02 EmpHireDate.
+                 03 EmpHireYOB   PIC 9(4).
+                 03 EmpHireMOB   PIC 9(2).
+                 03 EmpHireDOB   PIC 9(2).
+       FD AuditLog.
+           COPY "auditrec.cpy".
+       WORKING-STORAGE SECTION.
+       77 WS-AuditStatus       PIC XX.
+       77 WS-CantEmpleados     PIC 9(6) VALUE ZERO.
+       01 WS-Hoy               PIC 9(8).
+       01 WS-HoyRed REDEFINES WS-Hoy.
+           05 WS-HoyYYYY        PIC 9(4).
+           05 WS-HoyMM          PIC 9(2).
+           05 WS-HoyDD          PIC 9(2).
+       77 WS-Edad              PIC 9(3).
+       77 WS-EdadJubilacion    PIC 9(3) VALUE 65.
+       77 WS-Jubilable         PIC X(20).
+       77 WS-CantHombres       PIC 9(5) VALUE ZERO.
+       77 WS-CantMujeres       PIC 9(5) VALUE ZERO.
+       77 WS-CantOtroGenero    PIC 9(5) VALUE ZERO.
+       77 WS-Antiguedad        PIC 9(3).
+       01 WS-FechaIngresoOk    PIC X VALUE "S".
+           88 FechaIngresoConocida VALUE "S".
+           88 FechaIngresoDesconocida VALUE "N".
+       01 WS-FechaAniv         PIC 9(8).
+       01 WS-FechaAnivRed REDEFINES WS-FechaAniv.
+           05 WS-AnivYYYY       PIC 9(4).
+           05 WS-AnivMM         PIC 9(2).
+           05 WS-AnivDD         PIC 9(2).
+       77 WS-HoyInteger         PIC 9(8) COMP.
+       77 WS-AnivInteger        PIC 9(8) COMP.
+       77 WS-DiasFaltan         PIC S9(5) COMP.
+       77 WS-CantProximosAniv   PIC 9(3) VALUE ZERO.
+       01 TABLA-ANIV-PROXIMOS.
+           05 PA-ENTRY OCCURS 200 INDEXED BY WS-IdxAniv WS-IdxAniv2.
+               10 PA-Dias        PIC S9(5) COMP.
+               10 PA-Forname     PIC X(10).
+               10 PA-Surname     PIC X(15).
+               10 PA-DD          PIC 9(2).
+               10 PA-MM          PIC 9(2).
+               10 PA-Antiguedad  PIC 9(3).
+       01 WS-TmpProximoAniv.
+           05 TA-Dias            PIC S9(5) COMP.
+           05 TA-Forname         PIC X(10).
+           05 TA-Surname         PIC X(15).
+           05 TA-DD              PIC 9(2).
+           05 TA-MM              PIC 9(2).
+           05 TA-Antiguedad      PIC 9(3).
        PROCEDURE DIVISION.
        MAIN.
       *    Abrir el fichero para INPUT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Hoy
+           PERFORM AUDITLOG-INICIO-PERFORM
            OPEN INPUT EmployeeFile
       *    Lectura del buffer
            READ EmployeeFile
@@ -35,12 +114,151 @@
                AT END SET EndOfEmployeeFile TO TRUE
            END-READ.
            PERFORM UNTIL EndOfEmployeeFile
-               DISPLAY EmpForname SPACE EmpSurname " - "
-                       EmpMOB "/" EmpDOB "/" EmpYOB
+               ADD 1 TO WS-CantEmpleados
+               PERFORM CALCULAR-EDAD-PERFORM
+               PERFORM CALCULAR-ANTIGUEDAD-PERFORM
+               IF FechaIngresoConocida
+                   DISPLAY EmpForname SPACE EmpSurname " - "
+                           EmpMOB "/" EmpDOB "/" EmpYOB
+                           " | Edad: " WS-Edad SPACE WS-Jubilable
+                           " | Antiguedad: " WS-Antiguedad " anios"
+               ELSE
+                   DISPLAY EmpForname SPACE EmpSurname " - "
+                           EmpMOB "/" EmpDOB "/" EmpYOB
+                           " | Edad: " WS-Edad SPACE WS-Jubilable
+                           " | Antiguedad: N/D"
+               END-IF
+               PERFORM EVALUAR-ANIV-PERFORM
+               EVALUATE EmpGender
+                   WHEN "M" ADD 1 TO WS-CantHombres
+                   WHEN "F" ADD 1 TO WS-CantMujeres
+                   WHEN OTHER ADD 1 TO WS-CantOtroGenero
+               END-EVALUATE
                READ EmployeeFile
                    AT END SET EndOfEmployeeFile TO TRUE
                END-READ
            END-PERFORM
            CLOSE EmployeeFile
+           DISPLAY " "
+           DISPLAY "RESUMEN DE DOTACION"
+           DISPLAY "Hombres: " WS-CantHombres
+           DISPLAY "Mujeres: " WS-CantMujeres
+           DISPLAY "Otro/No informado: " WS-CantOtroGenero
+           PERFORM ORDENAR-ANIV-PERFORM
+           DISPLAY " "
+           DISPLAY "ANIVERSARIOS LABORALES PROXIMOS (30 DIAS)"
+           PERFORM VARYING WS-IdxAniv FROM 1 BY 1
+                   UNTIL WS-IdxAniv > WS-CantProximosAniv
+               DISPLAY PA-Forname (WS-IdxAniv) SPACE
+                       PA-Surname (WS-IdxAniv) " - "
+                       PA-DD (WS-IdxAniv) "/" PA-MM (WS-IdxAniv)
+                       " (cumple " PA-Antiguedad (WS-IdxAniv)
+                       " anios)"
+           END-PERFORM
+           PERFORM AUDITLOG-FIN-PERFORM
            STOP RUN.
+
+       AUDITLOG-INICIO-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "LEGAJOS" TO AR-Programa
+           SET AR-Inicio TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE ZERO TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       AUDITLOG-FIN-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "LEGAJOS" TO AR-Programa
+           SET AR-Fin TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE WS-CantEmpleados TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       CALCULAR-EDAD-PERFORM.
+           COMPUTE WS-Edad = WS-HoyYYYY - EmpYOB
+           IF EmpMOB > WS-HoyMM
+               OR (EmpMOB = WS-HoyMM AND EmpDOB > WS-HoyDD)
+               SUBTRACT 1 FROM WS-Edad
+           END-IF
+           IF WS-Edad >= WS-EdadJubilacion
+               MOVE "(APTO P/JUBILACION)" TO WS-Jubilable
+           ELSE
+               MOVE SPACES TO WS-Jubilable
+           END-IF.
+
+      *    EmpHireYOB en cero indica legajo sin fecha de ingreso
+      *    conocida (por ejemplo los migrados por employee_convert.cbl
+      *    desde el employee.dat historico, que no la traia). En ese
+      *    caso no se calcula antiguedad ni se ofrece para el listado
+      *    de aniversarios: da un numero de anios sin sentido.
+       CALCULAR-ANTIGUEDAD-PERFORM.
+           IF EmpHireYOB = ZERO
+               SET FechaIngresoDesconocida TO TRUE
+               MOVE ZERO TO WS-Antiguedad
+           ELSE
+               SET FechaIngresoConocida TO TRUE
+               COMPUTE WS-Antiguedad = WS-HoyYYYY - EmpHireYOB
+               IF EmpHireMOB > WS-HoyMM
+                   OR (EmpHireMOB = WS-HoyMM AND EmpHireDOB > WS-HoyDD)
+                   SUBTRACT 1 FROM WS-Antiguedad
+               END-IF
+           END-IF.
+
+      *    Sin fecha de ingreso conocida no hay aniversario laboral
+      *    que calcular; el legajo se deja fuera del listado.
+       EVALUAR-ANIV-PERFORM.
+           IF FechaIngresoConocida
+               MOVE WS-HoyYYYY TO WS-AnivYYYY
+               MOVE EmpHireMOB TO WS-AnivMM
+               MOVE EmpHireDOB TO WS-AnivDD
+               COMPUTE WS-HoyInteger =
+                   FUNCTION INTEGER-OF-DATE (WS-Hoy)
+               COMPUTE WS-AnivInteger =
+                   FUNCTION INTEGER-OF-DATE (WS-FechaAniv)
+               COMPUTE WS-DiasFaltan = WS-AnivInteger - WS-HoyInteger
+               IF WS-DiasFaltan < 0
+                   ADD 1 TO WS-AnivYYYY
+                   COMPUTE WS-AnivInteger =
+                       FUNCTION INTEGER-OF-DATE (WS-FechaAniv)
+                   COMPUTE WS-DiasFaltan =
+                       WS-AnivInteger - WS-HoyInteger
+               END-IF
+               IF WS-DiasFaltan <= 30
+                   AND WS-CantProximosAniv < 200
+                   ADD 1 TO WS-CantProximosAniv
+                   MOVE WS-DiasFaltan TO PA-Dias (WS-CantProximosAniv)
+                   MOVE EmpForname TO PA-Forname (WS-CantProximosAniv)
+                   MOVE EmpSurname TO PA-Surname (WS-CantProximosAniv)
+                   MOVE EmpHireDOB TO PA-DD (WS-CantProximosAniv)
+                   MOVE EmpHireMOB TO PA-MM (WS-CantProximosAniv)
+                   COMPUTE PA-Antiguedad (WS-CantProximosAniv) =
+                       WS-Antiguedad + 1
+               END-IF
+           END-IF.
+
+       ORDENAR-ANIV-PERFORM.
+           PERFORM VARYING WS-IdxAniv FROM 1 BY 1
+                   UNTIL WS-IdxAniv >= WS-CantProximosAniv
+               PERFORM VARYING WS-IdxAniv2 FROM WS-IdxAniv BY 1
+                       UNTIL WS-IdxAniv2 > WS-CantProximosAniv
+                   IF PA-Dias (WS-IdxAniv2) < PA-Dias (WS-IdxAniv)
+                       MOVE PA-ENTRY (WS-IdxAniv) TO WS-TmpProximoAniv
+                       MOVE PA-ENTRY (WS-IdxAniv2)
+                           TO PA-ENTRY (WS-IdxAniv)
+                       MOVE WS-TmpProximoAniv TO PA-ENTRY (WS-IdxAniv2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
        END PROGRAM CLASE-No-7-01.
