@@ -0,0 +1,65 @@
+      *
+      * Author: Martin Alegre
+      * Date: 09/08/26
+      * Purpose: Consulta puntual de un legajo por EmpSSN sobre el
+      *          employee.dat indexado (ver sequential_access.cbl).
+      * Type: cbl
+      *
+      * Modification History:
+      *   09/08/26 MA - Se agrega EmpHireDate al layout, en linea con
+      *                 sequential_access.cbl.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-LOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "employee.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS EmpSSN
+           FILE STATUS IS WS-FileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       01 EmployeeDetails.
+           02 EmpSSN             PIC 9(9).
+           02 EmpName.
+               03 EmpSurname     PIC X(15).
+               03 EmpForname     PIC X(10).
+             02 EmpDateOfBirth.
+                 03 EmpYOB       PIC 9(4).
+                 03 EmpMOB       PIC 9(2).
+                 03 EmpDOB       PIC 9(2).
+             02 EmpGender        PIC X.
+             02 EmpHireDate.
+                 03 EmpHireYOB   PIC 9(4).
+                 03 EmpHireMOB   PIC 9(2).
+                 03 EmpHireDOB   PIC 9(2).
+       WORKING-STORAGE SECTION.
+       77 WS-FileStatus         PIC XX.
+       77 WS-BuscarSSN          PIC 9(9).
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Legajo (EmpSSN) a consultar: "
+               WITH NO ADVANCING
+           ACCEPT WS-BuscarSSN
+           OPEN INPUT EmployeeFile
+           MOVE WS-BuscarSSN TO EmpSSN
+           READ EmployeeFile
+               INVALID KEY
+                   DISPLAY "No existe un legajo con ese EmpSSN"
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-LEGAJO-PERFORM
+           END-READ
+           CLOSE EmployeeFile
+           STOP RUN.
+
+       MOSTRAR-LEGAJO-PERFORM.
+           DISPLAY "EmpSSN.....: " EmpSSN
+           DISPLAY "Nombre.....: " EmpForname SPACE EmpSurname
+           DISPLAY "Nacimiento.: " EmpDOB "/" EmpMOB "/" EmpYOB
+           DISPLAY "Genero.....: " EmpGender
+           DISPLAY "Ingreso....: " EmpHireDOB "/" EmpHireMOB "/"
+                   EmpHireYOB.
+       END PROGRAM EMPLOYEE-LOOKUP.
