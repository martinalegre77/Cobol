@@ -3,6 +3,15 @@
       * Date: 03/09/24
       * Purpose: Archivos secuenciales
       * Type: cbl
+      *
+      * Modification History:
+      *   09/08/26 MA - Menu Registrar/Modificar/Eliminar/Consulta/
+      *                 Salir, para mantener agendaDatos.dat desde
+      *                 el propio programa.
+      *   09/08/26 MA - Se graba un registro de inicio/fin en
+      *                 auditlog.dat (layout comun AUDITREC.CPY,
+      *                 tambien usado por gadgetshop.cbl,
+      *                 sequential_access.cbl y consulta_stock.cob).
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLASE-No-7-15.
@@ -12,6 +21,16 @@
            SELECT AgendaFile
            ASSIGN TO "agendaDatos.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AgendaFileTemp
+           ASSIGN TO "agendaDatos.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AgendaCsvFile
+           ASSIGN TO "agendaDatos.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditLog
+           ASSIGN TO "auditlog.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AuditStatus.
        DATA DIVISION.
        FILE SECTION.
        FD AgendaFile.
@@ -40,15 +59,292 @@
                05 PerDOB       PIC 9(2).
                05 PerMOB       PIC 9(2).
                05 PerYOB       PIC 9(4).
+       FD AgendaFileTemp.
+       01 PersonDetailsTemp.
+           03 TmpPerTitulo       PIC 9.
+           03 TmpPerName.
+               05 TmpPerSurname  PIC X(15).
+               05 TmpPerForname  PIC X(10).
+           03 TmpPerAddress.
+               05 TmpPerStreet   PIC X(15).
+               05 TmpPerNumber   PIC 9(4).
+               05 TmpPerNeigh    PIC X(10).
+               05 TmpPerCol      PIC X(10).
+               05 TmpPerCity     PIC X(10).
+               05 TmpPerCountry  PIC X(10).
+           03 TmpPerDateOfBirth.
+               05 TmpPerDOB      PIC 9(2).
+               05 TmpPerMOB      PIC 9(2).
+               05 TmpPerYOB      PIC 9(4).
+       FD AgendaCsvFile.
+       01 CsvLine                PIC X(120).
+       FD AuditLog.
+           COPY "auditrec.cpy".
        WORKING-STORAGE SECTION.
+       77 WS-AuditStatus       PIC XX.
+       01 WS-AuditIniciado     PIC X VALUE "N".
+           88 AuditIniciado    VALUE "S".
+       77 WS-CantContactos     PIC 9(6) VALUE ZERO.
+       77 WS-ModoBatch         PIC X(10).
        77 WS-PerTitulo         PIC X(6).
+       01 WS-Opcion            PIC X.
+           88 OPT-Registrar    VALUE "1".
+           88 OPT-Modificar    VALUE "2".
+           88 OPT-Eliminar     VALUE "3".
+           88 OPT-Consulta     VALUE "4".
+           88 OPT-Cumpleanos   VALUE "5".
+           88 OPT-Buscar       VALUE "6".
+           88 OPT-Exportar     VALUE "7".
+           88 OPT-Salir        VALUE "8".
+       01 WS-CriterioBusq      PIC X.
+           88 BUSCAR-POR-APELLIDO VALUE "1".
+           88 BUSCAR-POR-CIUDAD   VALUE "2".
+       01 WS-TextoBusqueda     PIC X(15).
+       77 WS-CantEncontrados   PIC 9(4) VALUE ZERO.
+       77 WS-LenBusqueda       PIC 9(3).
+       01 WS-Continuar         PIC X.
+       01 WS-Encontrado        PIC X VALUE "N".
+           88 Encontrado       VALUE "S".
+       01 WS-BuscarSurname     PIC X(15).
+       01 WS-BuscarForname     PIC X(10).
+       01 WS-Hoy               PIC 9(8).
+       01 WS-HoyRed REDEFINES WS-Hoy.
+           05 WS-HoyYYYY        PIC 9(4).
+           05 WS-HoyMM          PIC 9(2).
+           05 WS-HoyDD          PIC 9(2).
+       01 WS-FechaCumple       PIC 9(8).
+       01 WS-FechaCumpleRed REDEFINES WS-FechaCumple.
+           05 WS-CumpleYYYY     PIC 9(4).
+           05 WS-CumpleMM       PIC 9(2).
+           05 WS-CumpleDD       PIC 9(2).
+       77 WS-HoyInteger         PIC S9(9) COMP.
+       77 WS-CumpleInteger      PIC S9(9) COMP.
+       77 WS-DiasFaltan         PIC S9(5) COMP.
+       77 WS-CantProximos       PIC 9(3) VALUE ZERO.
+       77 WS-Sub                PIC 9(3).
+       77 WS-Sub2               PIC 9(3).
+       01 TABLA-PROXIMOS.
+           05 PROXIMO-CONTACTO OCCURS 200 TIMES
+                                INDEXED BY WS-Idx.
+               10 PX-Dias        PIC 9(5) COMP.
+               10 PX-Titulo      PIC X(6).
+               10 PX-Forname     PIC X(10).
+               10 PX-Surname     PIC X(15).
+               10 PX-DD          PIC 9(2).
+               10 PX-MM          PIC 9(2).
+       77 WS-DiasEdit            PIC ZZZZ9.
+       01 WS-TmpProximo.
+           05 TP-Dias            PIC 9(5) COMP.
+           05 TP-Titulo          PIC X(6).
+           05 TP-Forname         PIC X(10).
+           05 TP-Surname         PIC X(15).
+           05 TP-DD              PIC 9(2).
+           05 TP-MM              PIC 9(2).
        PROCEDURE DIVISION.
        MAIN.
-      *    Abrir el fichero para INPUT
+      *    AGENDA_BATCH deja correr el listado de proximos cumpleanos
+      *    sin menu, para llamadas desde un job nocturno donde no hay
+      *    una terminal para posicionar el cursor de los ACCEPT del
+      *    menu.
+           ACCEPT WS-ModoBatch FROM ENVIRONMENT "AGENDA_BATCH"
+           IF WS-ModoBatch NOT = SPACES
+               IF NOT AuditIniciado
+                   PERFORM AUDITLOG-INICIO-PERFORM
+                   SET AuditIniciado TO TRUE
+               END-IF
+               DISPLAY "PROXIMOS CUMPLEANOS (30 DIAS)"
+               PERFORM CUMPLEANOS-BATCH-PERFORM
+               IF WS-CantProximos = ZERO
+                   DISPLAY "No hay cumpleanos en los proximos 30 dias"
+               ELSE
+                   PERFORM VARYING WS-Sub FROM 1 BY 1
+                       UNTIL WS-Sub > WS-CantProximos
+                       MOVE PX-Dias(WS-Sub) TO WS-DiasEdit
+                       DISPLAY PX-Titulo(WS-Sub) SPACE
+                               PX-Forname(WS-Sub) SPACE
+                               PX-Surname(WS-Sub) " | Nace el "
+                               PX-DD(WS-Sub) "/" PX-MM(WS-Sub)
+                               " | En " WS-DiasEdit " dia(s)"
+                   END-PERFORM
+               END-IF
+               PERFORM AUDITLOG-FIN-PERFORM
+               STOP RUN
+           END-IF
+           IF NOT AuditIniciado
+               PERFORM AUDITLOG-INICIO-PERFORM
+               SET AuditIniciado TO TRUE
+           END-IF
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "AGENDA DE CONTACTOS"          LINE 2  POSITION 10
+           DISPLAY "1 - Registrar Nuevo Contacto" LINE 4  POSITION 10
+           DISPLAY "2 - Modificar Contacto"       LINE 5  POSITION 10
+           DISPLAY "3 - Eliminar Contacto"        LINE 6  POSITION 10
+           DISPLAY "4 - Consulta de Contactos"    LINE 7  POSITION 10
+           DISPLAY "5 - Proximos Cumpleanos"      LINE 8  POSITION 10
+           DISPLAY "6 - Buscar Contactos"         LINE 9  POSITION 10
+           DISPLAY "7 - Exportar a CSV"           LINE 10 POSITION 10
+           DISPLAY "8 - Salir del Sistema"        LINE 11 POSITION 10
+           DISPLAY "Ingrese el numero de la tarea a realizar: "
+               LINE 13 POSITION 10
+           ACCEPT WS-Opcion LINE 13 POSITION 52.
+           EVALUATE TRUE
+               WHEN OPT-Registrar  PERFORM REGISTRAR-PERFORM
+               WHEN OPT-Modificar  PERFORM MODIFICAR-PERFORM
+               WHEN OPT-Eliminar   PERFORM ELIMINAR-PERFORM
+               WHEN OPT-Consulta   PERFORM CONSULTA-PERFORM
+               WHEN OPT-Cumpleanos PERFORM CUMPLEANOS-PERFORM
+               WHEN OPT-Buscar     PERFORM BUSCAR-PERFORM
+               WHEN OPT-Exportar   PERFORM EXPORTAR-PERFORM
+               WHEN OPT-Salir      PERFORM SALIR-PERFORM
+               WHEN OTHER
+                   DISPLAY "Ingreso incorrecto" LINE 12 POSITION 10
+                   DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+                       LINE 13 POSITION 10
+                   ACCEPT WS-Continuar LINE 14 POSITION 10
+                   PERFORM MAIN
+           END-EVALUATE.
+
+       REGISTRAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "REGISTRAR NUEVO CONTACTO" LINE 2 POSITION 10
+           DISPLAY "Titulo (1 Sr 2 Sra 3 Ing 4 Inga 5 Dr 6 Dra 7 Lic"
+               LINE 4 POSITION 5
+           DISPLAY "8 Licda): " LINE 5 POSITION 5
+           ACCEPT PerTitulo       LINE 5  POSITION 16
+           DISPLAY "Apellido: "   LINE 7  POSITION 5
+           ACCEPT PerSurname      LINE 7  POSITION 20
+           DISPLAY "Nombre: "     LINE 8  POSITION 5
+           ACCEPT PerForname      LINE 8  POSITION 20
+           DISPLAY "Calle: "      LINE 9  POSITION 5
+           ACCEPT PerStreet       LINE 9  POSITION 20
+           DISPLAY "Numero: "     LINE 10 POSITION 5
+           ACCEPT PerNumber       LINE 10 POSITION 20
+           DISPLAY "Barrio: "     LINE 11 POSITION 5
+           ACCEPT PerNeigh        LINE 11 POSITION 20
+           DISPLAY "Colonia: "    LINE 12 POSITION 5
+           ACCEPT PerCol          LINE 12 POSITION 20
+           DISPLAY "Ciudad: "     LINE 13 POSITION 5
+           ACCEPT PerCity         LINE 13 POSITION 20
+           DISPLAY "Pais: "       LINE 14 POSITION 5
+           ACCEPT PerCountry      LINE 14 POSITION 20
+           DISPLAY "Dia Nacim.: " LINE 15 POSITION 5
+           ACCEPT PerDOB          LINE 15 POSITION 20
+           DISPLAY "Mes Nacim.: " LINE 16 POSITION 5
+           ACCEPT PerMOB          LINE 16 POSITION 20
+           DISPLAY "Anio Nacim.: " LINE 17 POSITION 5
+           ACCEPT PerYOB          LINE 17 POSITION 20
+           OPEN EXTEND AgendaFile
+               WRITE PersonDetails
+           CLOSE AgendaFile
+           DISPLAY "CONTACTO REGISTRADO CON EXITO" LINE 19 POSITION 5
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE 20 POSITION 5
+           ACCEPT WS-Continuar LINE 21 POSITION 5
+           PERFORM MAIN.
+
+       MODIFICAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "MODIFICAR CONTACTO" LINE 2 POSITION 10
+           DISPLAY "Apellido a modificar: " LINE 4 POSITION 5
+           ACCEPT WS-BuscarSurname LINE 4 POSITION 30
+           DISPLAY "Nombre a modificar: "   LINE 5 POSITION 5
+           ACCEPT WS-BuscarForname LINE 5 POSITION 30
+           MOVE "N" TO WS-Encontrado
+           OPEN INPUT AgendaFile
+           OPEN OUTPUT AgendaFileTemp
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               IF PerSurname = WS-BuscarSurname
+                   AND PerForname = WS-BuscarForname
+                   SET Encontrado TO TRUE
+                   PERFORM CAPTURAR-DATOS-PERFORM
+               END-IF
+               WRITE PersonDetailsTemp FROM PersonDetails
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile
+           CLOSE AgendaFileTemp
+           IF Encontrado
+               CALL "SYSTEM" USING "mv agendaDatos.tmp agendaDatos.dat"
+               DISPLAY "CONTACTO MODIFICADO" LINE 19 POSITION 5
+           ELSE
+               CALL "SYSTEM" USING "rm -f agendaDatos.tmp"
+               DISPLAY "NO SE ENCONTRO EL CONTACTO" LINE 19 POSITION 5
+           END-IF
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE 20 POSITION 5
+           ACCEPT WS-Continuar LINE 21 POSITION 5
+           PERFORM MAIN.
+
+       CAPTURAR-DATOS-PERFORM.
+           DISPLAY "Nuevos datos del contacto" LINE 7 POSITION 5
+           DISPLAY "Titulo: "     LINE 8  POSITION 5
+           ACCEPT PerTitulo       LINE 8  POSITION 20
+           DISPLAY "Calle: "      LINE 9  POSITION 5
+           ACCEPT PerStreet       LINE 9  POSITION 20
+           DISPLAY "Numero: "     LINE 10 POSITION 5
+           ACCEPT PerNumber       LINE 10 POSITION 20
+           DISPLAY "Barrio: "     LINE 11 POSITION 5
+           ACCEPT PerNeigh        LINE 11 POSITION 20
+           DISPLAY "Colonia: "    LINE 12 POSITION 5
+           ACCEPT PerCol          LINE 12 POSITION 20
+           DISPLAY "Ciudad: "     LINE 13 POSITION 5
+           ACCEPT PerCity         LINE 13 POSITION 20
+           DISPLAY "Pais: "       LINE 14 POSITION 5
+           ACCEPT PerCountry      LINE 14 POSITION 20
+           DISPLAY "Dia Nacim.: " LINE 15 POSITION 5
+           ACCEPT PerDOB          LINE 15 POSITION 20
+           DISPLAY "Mes Nacim.: " LINE 16 POSITION 5
+           ACCEPT PerMOB          LINE 16 POSITION 20
+           DISPLAY "Anio Nacim.: " LINE 17 POSITION 5
+           ACCEPT PerYOB          LINE 17 POSITION 20.
+
+       ELIMINAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "ELIMINAR CONTACTO" LINE 2 POSITION 10
+           DISPLAY "Apellido a eliminar: " LINE 4 POSITION 5
+           ACCEPT WS-BuscarSurname LINE 4 POSITION 30
+           DISPLAY "Nombre a eliminar: "   LINE 5 POSITION 5
+           ACCEPT WS-BuscarForname LINE 5 POSITION 30
+           MOVE "N" TO WS-Encontrado
+           OPEN INPUT AgendaFile
+           OPEN OUTPUT AgendaFileTemp
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               IF PerSurname = WS-BuscarSurname
+                   AND PerForname = WS-BuscarForname
+                   SET Encontrado TO TRUE
+               ELSE
+                   WRITE PersonDetailsTemp FROM PersonDetails
+               END-IF
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile
+           CLOSE AgendaFileTemp
+           IF Encontrado
+               CALL "SYSTEM" USING "mv agendaDatos.tmp agendaDatos.dat"
+               DISPLAY "CONTACTO ELIMINADO" LINE 19 POSITION 5
+           ELSE
+               CALL "SYSTEM" USING "rm -f agendaDatos.tmp"
+               DISPLAY "NO SE ENCONTRO EL CONTACTO" LINE 19 POSITION 5
+           END-IF
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+               LINE 20 POSITION 5
+           ACCEPT WS-Continuar LINE 21 POSITION 5
+           PERFORM MAIN.
+
+       CONSULTA-PERFORM.
+           CALL "SYSTEM" USING "cls"
            OPEN INPUT AgendaFile
-      *    Lectura del buffer
            READ AgendaFile
-      *    Si está vacío no hace nada
                AT END SET EndOfAgendaFile TO TRUE
            END-READ.
            PERFORM UNTIL EndOfAgendaFile
@@ -72,5 +368,274 @@
                END-READ
            END-PERFORM
            CLOSE AgendaFile
+           DISPLAY " "
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+           ACCEPT WS-Continuar
+           PERFORM MAIN.
+
+       CUMPLEANOS-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "PROXIMOS CUMPLEANOS (30 DIAS)" LINE 2 POSITION 10
+           PERFORM CUMPLEANOS-BATCH-PERFORM
+           IF WS-CantProximos = ZERO
+               DISPLAY "No hay cumpleanos en los proximos 30 dias"
+                   LINE 4 POSITION 5
+           ELSE
+               PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-CantProximos
+                   MOVE PX-Dias(WS-Sub) TO WS-DiasEdit
+                   DISPLAY PX-Titulo(WS-Sub) SPACE
+                           PX-Forname(WS-Sub) SPACE
+                           PX-Surname(WS-Sub) " | Nace el "
+                           PX-DD(WS-Sub) "/" PX-MM(WS-Sub)
+                           " | En " WS-DiasEdit " dia(s)"
+               END-PERFORM
+           END-IF
+           DISPLAY " "
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+           ACCEPT WS-Continuar
+           PERFORM MAIN.
+
+      *    Nucleo del calculo de proximos cumpleanos sin ningun
+      *    ACCEPT ni DISPLAY de pantalla, para que MAIN lo pueda
+      *    invocar tanto desde el menu interactivo (CUMPLEANOS-PERFORM)
+      *    como desde el modo AGENDA_BATCH.
+       CUMPLEANOS-BATCH-PERFORM.
+           MOVE ZERO TO WS-CantProximos
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Hoy
+           COMPUTE WS-HoyInteger =
+               FUNCTION INTEGER-OF-DATE(WS-Hoy)
+           OPEN INPUT AgendaFile
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               PERFORM EVALUAR-CUMPLE-PERFORM
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile
+           PERFORM ORDENAR-PROXIMOS-PERFORM.
+
+       EVALUAR-CUMPLE-PERFORM.
+           MOVE WS-HoyYYYY TO WS-CumpleYYYY
+           MOVE PerMOB     TO WS-CumpleMM
+           MOVE PerDOB     TO WS-CumpleDD
+           COMPUTE WS-CumpleInteger =
+               FUNCTION INTEGER-OF-DATE(WS-FechaCumple)
+           IF WS-CumpleInteger < WS-HoyInteger
+               ADD 1 TO WS-CumpleYYYY
+               COMPUTE WS-CumpleInteger =
+                   FUNCTION INTEGER-OF-DATE(WS-FechaCumple)
+           END-IF
+           COMPUTE WS-DiasFaltan = WS-CumpleInteger - WS-HoyInteger
+           IF WS-DiasFaltan <= 30
+               AND WS-CantProximos < 200
+               ADD 1 TO WS-CantProximos
+               MOVE WS-DiasFaltan TO PX-Dias(WS-CantProximos)
+               MOVE PerForname    TO PX-Forname(WS-CantProximos)
+               MOVE PerSurname    TO PX-Surname(WS-CantProximos)
+               MOVE PerDOB        TO PX-DD(WS-CantProximos)
+               MOVE PerMOB        TO PX-MM(WS-CantProximos)
+               EVALUATE PerTitulo
+                   WHEN 1 MOVE "Sr."    TO PX-Titulo(WS-CantProximos)
+                   WHEN 2 MOVE "Sra."   TO PX-Titulo(WS-CantProximos)
+                   WHEN 3 MOVE "Ing."   TO PX-Titulo(WS-CantProximos)
+                   WHEN 4 MOVE "Inga."  TO PX-Titulo(WS-CantProximos)
+                   WHEN 5 MOVE "Dr."    TO PX-Titulo(WS-CantProximos)
+                   WHEN 6 MOVE "Dra."   TO PX-Titulo(WS-CantProximos)
+                   WHEN 7 MOVE "Lic."   TO PX-Titulo(WS-CantProximos)
+                   WHEN 8 MOVE "Licda." TO PX-Titulo(WS-CantProximos)
+                   WHEN OTHER MOVE "---" TO PX-Titulo(WS-CantProximos)
+               END-EVALUATE
+           END-IF.
+
+      *    Ordena TABLA-PROXIMOS por dias-para-el-cumple ascendente
+      *    (seleccion simple; la tabla es chica, alcanza y sobra).
+       ORDENAR-PROXIMOS-PERFORM.
+           IF WS-CantProximos > 1
+               PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub >= WS-CantProximos
+                   PERFORM VARYING WS-Sub2 FROM WS-Sub BY 1
+                       UNTIL WS-Sub2 > WS-CantProximos
+                       IF PX-Dias(WS-Sub2) < PX-Dias(WS-Sub)
+                           MOVE PROXIMO-CONTACTO(WS-Sub)
+                               TO WS-TmpProximo
+                           MOVE PROXIMO-CONTACTO(WS-Sub2)
+                               TO PROXIMO-CONTACTO(WS-Sub)
+                           MOVE WS-TmpProximo
+                               TO PROXIMO-CONTACTO(WS-Sub2)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       BUSCAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "BUSCAR CONTACTOS" LINE 2 POSITION 10
+           DISPLAY "Buscar por (1) Apellido o (2) Ciudad: "
+               LINE 4 POSITION 5
+           ACCEPT WS-CriterioBusq LINE 4 POSITION 45
+           DISPLAY "Texto a buscar: " LINE 5 POSITION 5
+           ACCEPT WS-TextoBusqueda   LINE 5 POSITION 25
+           MOVE ZERO TO WS-CantEncontrados
+           MOVE ZERO TO WS-LenBusqueda
+           INSPECT WS-TextoBusqueda TALLYING WS-LenBusqueda
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-LenBusqueda = ZERO MOVE 15 TO WS-LenBusqueda END-IF
+           OPEN INPUT AgendaFile
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               PERFORM EVALUAR-BUSQUEDA-PERFORM
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile
+           IF WS-CantEncontrados = ZERO
+               DISPLAY "No se encontraron coincidencias"
+                   LINE 20 POSITION 5
+           END-IF
+           DISPLAY " "
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+           ACCEPT WS-Continuar
+           PERFORM MAIN.
+
+       EVALUAR-BUSQUEDA-PERFORM.
+           MOVE "N" TO WS-Encontrado
+           EVALUATE TRUE
+               WHEN BUSCAR-POR-APELLIDO
+                   IF PerSurname (1:WS-LenBusqueda)
+                       = WS-TextoBusqueda (1:WS-LenBusqueda)
+                       SET Encontrado TO TRUE
+                   END-IF
+               WHEN BUSCAR-POR-CIUDAD
+                   IF PerCity = WS-TextoBusqueda
+                       SET Encontrado TO TRUE
+                   END-IF
+           END-EVALUATE
+           IF Encontrado
+               ADD 1 TO WS-CantEncontrados
+               EVALUATE PerTitulo
+                   WHEN 1 MOVE "Sr."    TO WS-PerTitulo
+                   WHEN 2 MOVE "Sra."   TO WS-PerTitulo
+                   WHEN 3 MOVE "Ing."   TO WS-PerTitulo
+                   WHEN 4 MOVE "Inga."  TO WS-PerTitulo
+                   WHEN 5 MOVE "Dr."    TO WS-PerTitulo
+                   WHEN 6 MOVE "Dra."   TO WS-PerTitulo
+                   WHEN 7 MOVE "Lic."   TO WS-PerTitulo
+                   WHEN 8 MOVE "Licda." TO WS-PerTitulo
+                   WHEN OTHER MOVE "---" TO WS-PerTitulo
+               END-EVALUATE
+               DISPLAY WS-PerTitulo SPACE PerForname SPACE PerSurname
+                       " | " PerStreet " nro " PerNumber " | "
+                       PerCity " - " PerCountry " | "
+                       PerDOB "/" PerMOB "/" PerYOB
+           END-IF.
+
+       EXPORTAR-PERFORM.
+           CALL "SYSTEM" USING "cls"
+           DISPLAY "EXPORTAR AGENDA A CSV" LINE 2 POSITION 10
+           OPEN INPUT AgendaFile
+           OPEN OUTPUT AgendaCsvFile
+           MOVE "Titulo,Nombre,Apellido,Calle,Numero,Barrio,Colonia,"
+               & "Ciudad,Pais" TO CsvLine
+           WRITE CsvLine
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               PERFORM ARMAR-LINEA-CSV-PERFORM
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile
+           CLOSE AgendaCsvFile
+           DISPLAY "AGENDA EXPORTADA A agendaDatos.csv"
+               LINE 4 POSITION 5
+           DISPLAY " "
+           DISPLAY "PRESIONE UNA TECLA PARA CONTINUAR"
+           ACCEPT WS-Continuar
+           PERFORM MAIN.
+
+       ARMAR-LINEA-CSV-PERFORM.
+           EVALUATE PerTitulo
+               WHEN 1 MOVE "Sr."    TO WS-PerTitulo
+               WHEN 2 MOVE "Sra."   TO WS-PerTitulo
+               WHEN 3 MOVE "Ing."   TO WS-PerTitulo
+               WHEN 4 MOVE "Inga."  TO WS-PerTitulo
+               WHEN 5 MOVE "Dr."    TO WS-PerTitulo
+               WHEN 6 MOVE "Dra."   TO WS-PerTitulo
+               WHEN 7 MOVE "Lic."   TO WS-PerTitulo
+               WHEN 8 MOVE "Licda." TO WS-PerTitulo
+               WHEN OTHER MOVE "---" TO WS-PerTitulo
+           END-EVALUATE
+           MOVE SPACES TO CsvLine
+           STRING FUNCTION TRIM(WS-PerTitulo) DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerForname)    DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerSurname)    DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerStreet)     DELIMITED BY SIZE ","
+                  PerNumber                    DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerNeigh)      DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerCol)        DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerCity)       DELIMITED BY SIZE ","
+                  FUNCTION TRIM(PerCountry)    DELIMITED BY SIZE
+                  INTO CsvLine
+           END-STRING
+           WRITE CsvLine.
+
+       SALIR-PERFORM.
+           PERFORM AUDITLOG-FIN-PERFORM
+           CALL "SYSTEM" USING "cls"
            STOP RUN.
+
+       AUDITLOG-INICIO-PERFORM.
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "AGENDA" TO AR-Programa
+           SET AR-Inicio TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE ZERO TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       AUDITLOG-FIN-PERFORM.
+      *    Recuenta agendaDatos.dat al cierre para que el registro de
+      *    FIN refleje cuantos contactos hay realmente, sin depender
+      *    de que opcion del menu se haya usado en esta sesion.
+           PERFORM COUNT-CONTACTOS-PERFORM
+           OPEN EXTEND AuditLog
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT AuditLog
+           END-IF
+           MOVE SPACES TO AuditRecord
+           MOVE "AGENDA" TO AR-Programa
+           SET AR-Fin TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-Fecha
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AR-Hora
+           MOVE WS-CantContactos TO AR-CantRegistros
+           WRITE AuditRecord
+           CLOSE AuditLog.
+
+       COUNT-CONTACTOS-PERFORM.
+           MOVE ZERO TO WS-CantContactos
+           OPEN INPUT AgendaFile
+           READ AgendaFile
+               AT END SET EndOfAgendaFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfAgendaFile
+               ADD 1 TO WS-CantContactos
+               READ AgendaFile
+                   AT END SET EndOfAgendaFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE AgendaFile.
        END PROGRAM CLASE-No-7-15.
